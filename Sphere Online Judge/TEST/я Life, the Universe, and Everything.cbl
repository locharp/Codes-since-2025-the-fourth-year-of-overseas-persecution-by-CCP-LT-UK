@@ -1,18 +1,229 @@
-bnPlease spread the word about the sickness in societies that is enabling years-long persecutionPlease spread the word about the sickness in societies that is enabling years-long persecution000100 IDENTIFICATION DIVISION.
+000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. Life-Universe-Everything.
 000300
-000400 DATA DIVISION.
-000500     WORKING-STORAGE SECTION.
-000600         77 WS-NUM PIC Z9.
-000700
-000800
-000900 PROCEDURE DIVISION.
-001000     ACCEPT WS-NUM.
-001100     PERFORM PARAGRAPH-DA UNTIL WS-NUM IS EQUAL TO 42.
-001200     
-001300     
-001400     STOP RUN.
-001500     
-001600 PARAGRAPH-DA.
-001700         DISPLAY WS-NUM
-001800         ACCEPT WS-NUM.
+000400 ENVIRONMENT DIVISION.
+000500     INPUT-OUTPUT SECTION.
+000600     FILE-CONTROL.
+000700         SELECT WS-NUM-FILE ASSIGN TO NUMIN
+000800             ORGANIZATION IS SEQUENTIAL.
+000850         SELECT WS-REPORT-FILE ASSIGN TO NUMRPT
+000860             ORGANIZATION IS SEQUENTIAL.
+000870         SELECT WS-ERROR-FILE ASSIGN TO NUMERR
+000880             ORGANIZATION IS SEQUENTIAL.
+000890         SELECT WS-PARM-FILE ASSIGN TO NUMPARM
+000895             ORGANIZATION IS SEQUENTIAL.
+000896         SELECT WS-CKPT-FILE ASSIGN TO NUMCKPT
+000897             ORGANIZATION IS SEQUENTIAL.
+000898         SELECT WS-CKPT-IN-FILE ASSIGN TO NUMCKIN
+000899             ORGANIZATION IS SEQUENTIAL.
+000900
+001000 DATA DIVISION.
+001100     FILE SECTION.
+001200     FD  WS-NUM-FILE
+001300         RECORDING MODE IS F
+001400         LABEL RECORDS ARE STANDARD.
+001500     01  WS-NUM-RECORD.
+001600         COPY NUMREC.
+001610     01  WS-NUM-TRAILER.
+001620         COPY NUMTRLR.
+001710
+001720     FD  WS-REPORT-FILE
+001730         RECORDING MODE IS F
+001740         LABEL RECORDS ARE STANDARD.
+001750     01  WS-REPORT-RECORD        PIC X(80).
+001760
+001770     FD  WS-ERROR-FILE
+001780         RECORDING MODE IS F
+001790         LABEL RECORDS ARE STANDARD.
+001795     01  WS-ERROR-RECORD         PIC X(80).
+001796
+001797     FD  WS-PARM-FILE
+001798         RECORDING MODE IS F
+001799         LABEL RECORDS ARE STANDARD.
+001801     01  WS-PARM-RECORD.
+001802         COPY NUMPARM.
+001800
+001807     FD  WS-CKPT-FILE
+001808         RECORDING MODE IS F
+001809         LABEL RECORDS ARE STANDARD.
+001810     01  WS-CKPT-RECORD.
+001811         COPY NUMCKPT.
+001816
+001817     FD  WS-CKPT-IN-FILE
+001818         RECORDING MODE IS F
+001819         LABEL RECORDS ARE STANDARD.
+001820     01  WS-CKPT-IN-RECORD.
+001821         COPY NUMCKPT
+001822             REPLACING ==CKPT-COUNT== BY ==CKPT-IN-COUNT==
+001823             ==CKPT-LAST-NUM== BY ==CKPT-IN-LAST-NUM==
+001824             ==CKPT-PHYS-COUNT== BY ==CKPT-IN-PHYS-COUNT==
+001825             ==CKPT-CHECKSUM== BY ==CKPT-IN-CHECKSUM==.
+001826
+001900     WORKING-STORAGE SECTION.
+002000         77 WS-NUM PIC Z(8)9.
+002010         77 WS-NUM-IN PIC S9(9).
+002020         77 WS-COUNT PIC 9(9) VALUE ZERO.
+002100         77 WS-EOF-SWITCH PIC X VALUE 'N'.
+002200             88 WS-EOF VALUE 'Y'.
+002210         77 WS-TRAILER-LINE PIC X(80).
+002220         77 WS-ERROR-LINE PIC X(80).
+002230         77 WS-VALID-SWITCH PIC X VALUE 'Y'.
+002240             88 WS-VALID-INPUT VALUE 'Y'.
+002250             88 WS-INVALID-INPUT VALUE 'N'.
+002260         77 WS-VALID-LOW PIC S9(9) VALUE 0.
+002270         77 WS-VALID-HIGH PIC S9(9) VALUE 99.
+002280         77 WS-SENTINEL PIC S9(9) VALUE -1.
+002281         77 WS-SENTINEL-DSP PIC -(8)9.
+002282         77 WS-CKPT-INTERVAL PIC 9(9) VALUE 100.
+002284         77 WS-RESTART-SWITCH PIC X VALUE 'N'.
+002286             88 WS-RESTART-REQUESTED VALUE 'Y'.
+002288         77 WS-CKPT-EOF-SWITCH PIC X VALUE 'N'.
+002290             88 WS-CKPT-EOF VALUE 'Y'.
+002292         77 WS-SKIP-COUNT PIC 9(9) VALUE ZERO.
+002294         77 WS-CHECKSUM PIC S9(9) VALUE ZERO.
+002296         77 WS-PHYS-COUNT PIC 9(9) VALUE ZERO.
+002298         77 WS-PHYS-SKIP-COUNT PIC 9(9) VALUE ZERO.
+002300
+002400
+002500 PROCEDURE DIVISION.
+002550     PERFORM INITIALIZATION-DA.
+002560     IF WS-RESTART-REQUESTED
+002570         PERFORM RESTART-SKIP-DA
+002580     END-IF.
+002600     IF RETURN-CODE = 0
+002700         PERFORM GET-NEXT-VALID-RECORD-DA
+003100         PERFORM PARAGRAPH-DA
+003110             UNTIL WS-EOF OR WS-NUM-IN IS EQUAL TO WS-SENTINEL
+003140         PERFORM RECONCILIATION-DA
+003145     END-IF.
+003150     PERFORM END-OF-JOB-DA.
+003200     CLOSE WS-NUM-FILE.
+003210     CLOSE WS-REPORT-FILE.
+003220     CLOSE WS-ERROR-FILE.
+003230     CLOSE WS-CKPT-FILE.
+003300     STOP RUN.
+003400
+003500 PARAGRAPH-DA.
+003550         ADD 1 TO WS-COUNT
+003560         ADD WS-NUM-IN TO WS-CHECKSUM
+003600         MOVE WS-NUM-IN TO WS-NUM
+003700         DISPLAY WS-NUM
+003710         WRITE WS-REPORT-RECORD FROM WS-NUM
+003720         PERFORM CHECKPOINT-DA
+003900         PERFORM GET-NEXT-VALID-RECORD-DA.
+004200
+004300 END-OF-JOB-DA.
+004400         DISPLAY "TOTAL RECORDS READ: " WS-COUNT
+004450         MOVE WS-SENTINEL TO WS-SENTINEL-DSP
+004500         STRING "TOTAL RECORDS: " WS-COUNT
+004600             " SENTINEL: " WS-SENTINEL-DSP
+004700             DELIMITED BY SIZE INTO WS-TRAILER-LINE
+004800         WRITE WS-REPORT-RECORD FROM WS-TRAILER-LINE.
+004850 INITIALIZATION-DA.
+004860         OPEN INPUT WS-PARM-FILE
+004870         READ WS-PARM-FILE
+004880             AT END
+004885                 DISPLAY "WARNING - NO PARM CARD"
+004890                 DISPLAY "DEFAULT SENTINEL USED"
+004895         END-READ
+004900         IF PARM-SENTINEL OF WS-PARM-RECORD IS NUMERIC
+004905             AND PARM-SENTINEL OF WS-PARM-RECORD > 0
+004910             MOVE PARM-SENTINEL OF WS-PARM-RECORD TO WS-SENTINEL
+004915         END-IF
+004916         IF WS-SENTINEL >= WS-VALID-LOW
+004917             AND WS-SENTINEL <= WS-VALID-HIGH
+004918             DISPLAY "CONFIG ERROR - SENTINEL IN VALID DATA RANGE"
+004919             MOVE 16 TO RETURN-CODE
+004920         END-IF
+004921         IF PARM-RESTART-FLAG OF WS-PARM-RECORD EQUAL TO 'Y'
+004922             SET WS-RESTART-REQUESTED TO TRUE
+004923         END-IF
+004924         CLOSE WS-PARM-FILE
+004925         OPEN INPUT WS-NUM-FILE
+004930         OPEN OUTPUT WS-REPORT-FILE
+004935         OPEN OUTPUT WS-ERROR-FILE
+004936         OPEN OUTPUT WS-CKPT-FILE.
+004940
+005000 READ-NUM-FILE-DA.
+005100         READ WS-NUM-FILE
+005200             AT END SET WS-EOF TO TRUE
+005250             NOT AT END ADD 1 TO WS-PHYS-COUNT
+005300         END-READ.
+005400
+005500 GET-NEXT-VALID-RECORD-DA.
+005600         SET WS-INVALID-INPUT TO TRUE
+005700         PERFORM READ-NUM-FILE-DA
+005800         PERFORM UNTIL WS-EOF OR WS-VALID-INPUT
+005900             PERFORM VALIDATE-INPUT-DA
+006000             IF WS-INVALID-INPUT
+006100                 PERFORM READ-NUM-FILE-DA
+006200             END-IF
+006300         END-PERFORM.
+006400
+006500 VALIDATE-INPUT-DA.
+006550         IF NR-NUM-IN IS NUMERIC
+006560             AND (NR-NUM-IN = WS-SENTINEL
+006570             OR (NR-NUM-IN >= WS-VALID-LOW
+006580                 AND NR-NUM-IN <= WS-VALID-HIGH))
+006900             SET WS-VALID-INPUT TO TRUE
+007000             MOVE NR-NUM-IN TO WS-NUM-IN
+007100         ELSE
+007200             SET WS-INVALID-INPUT TO TRUE
+007300             STRING "INVALID INPUT RECORD REJECTED: "
+007310                 NR-NUM-IN
+007400                 DELIMITED BY SIZE INTO WS-ERROR-LINE
+007500             WRITE WS-ERROR-RECORD FROM WS-ERROR-LINE
+007600         END-IF.
+007700
+007800 CHECKPOINT-DA.
+007900         IF FUNCTION MOD (WS-COUNT, WS-CKPT-INTERVAL) = 0
+008000             MOVE WS-COUNT TO CKPT-COUNT
+008100             MOVE WS-NUM-IN TO CKPT-LAST-NUM
+008150             MOVE WS-PHYS-COUNT TO CKPT-PHYS-COUNT
+008170             MOVE WS-CHECKSUM TO CKPT-CHECKSUM
+008200             WRITE WS-CKPT-RECORD
+008300         END-IF.
+008400
+008500 RESTART-SKIP-DA.
+008600         OPEN INPUT WS-CKPT-IN-FILE.
+008700         PERFORM UNTIL WS-CKPT-EOF
+008800             READ WS-CKPT-IN-FILE
+008900                 AT END SET WS-CKPT-EOF TO TRUE
+009000                 NOT AT END
+009010                     MOVE CKPT-IN-COUNT TO WS-SKIP-COUNT
+009020                     MOVE CKPT-IN-PHYS-COUNT TO WS-PHYS-SKIP-COUNT
+009030                     MOVE CKPT-IN-CHECKSUM TO WS-CHECKSUM
+009100             END-READ
+009200         END-PERFORM.
+009300         CLOSE WS-CKPT-IN-FILE.
+009400         IF WS-PHYS-SKIP-COUNT > 0
+009500             MOVE WS-SKIP-COUNT TO WS-COUNT
+009600             PERFORM WS-PHYS-SKIP-COUNT TIMES
+009700                 PERFORM READ-NUM-FILE-DA
+009800             END-PERFORM
+009850         ELSE
+009860             DISPLAY "RESTART ERROR - NO CHECKPOINT RECORD FOUND"
+009870             DISPLAY "REPROCESSING INPUT FROM THE BEGINNING"
+009880             MOVE 16 TO RETURN-CODE
+009900         END-IF.
+009950
+010000 RECONCILIATION-DA.
+010100         IF WS-EOF
+010200             DISPLAY "RECON ERROR - EOF REACHED BEFORE TRAILER"
+010300             MOVE 16 TO RETURN-CODE
+010400         ELSE
+010500             READ WS-NUM-FILE
+010600                 AT END
+010700                     DISPLAY "RECON ERROR - TRAILER REC MISSING"
+010800                     MOVE 16 TO RETURN-CODE
+010900             END-READ
+011000         END-IF.
+011100         IF RETURN-CODE = 0
+011200             IF TRLR-COUNT NOT EQUAL TO WS-COUNT
+011300                 OR TRLR-CHECKSUM NOT EQUAL TO WS-CHECKSUM
+011400                 DISPLAY "RECON ERROR - CONTROL TOTALS MISMATCH"
+011500                 MOVE 16 TO RETURN-CODE
+011600             ELSE
+011700                 DISPLAY "RECONCILIATION OK"
+011800             END-IF
+011900         END-IF.
