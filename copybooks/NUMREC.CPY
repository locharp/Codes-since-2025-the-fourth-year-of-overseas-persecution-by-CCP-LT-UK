@@ -0,0 +1,9 @@
+      ******************************************************************
+      * NUMREC - shared detail-record layout for the number-batch
+      * subsystem built around Life-Universe-Everything. COPY this
+      * into any companion program (validator, reconciliation job,
+      * reporting extract, ...) that reads or writes NUMIN-style
+      * records so the layout cannot drift out of sync between them.
+      ******************************************************************
+           05  NR-NUM-IN               PIC S9(9).
+           05  FILLER                  PIC X(71).
