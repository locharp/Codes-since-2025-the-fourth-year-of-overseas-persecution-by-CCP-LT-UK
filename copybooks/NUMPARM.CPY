@@ -0,0 +1,10 @@
+      ******************************************************************
+      * NUMPARM - shared parameter-card layout for the number-batch
+      * subsystem built around Life-Universe-Everything. COPY this
+      * into any companion program that reads the NUMPARM-style
+      * sentinel/restart-flag card so the layout cannot drift out of
+      * sync between producers and readers of the card.
+      ******************************************************************
+           05  PARM-SENTINEL           PIC 9(9).
+           05  PARM-RESTART-FLAG       PIC X(1).
+           05  FILLER                  PIC X(70).
