@@ -0,0 +1,14 @@
+      ******************************************************************
+      * NUMCKPT - shared checkpoint-record layout for the number-batch
+      * subsystem's restart support, built around Life-Universe-
+      * Everything. COPY this into any companion program that writes
+      * or reads a checkpoint record so the layout cannot drift out of
+      * sync between a run and a later restart. The writer and the
+      * restart reader use the same 01-level COPY in this program, so
+      * the second COPY REPLACING retags the CKPT- prefix to CKPT-IN-.
+      ******************************************************************
+           05  CKPT-COUNT               PIC 9(9).
+           05  CKPT-LAST-NUM            PIC S9(9).
+           05  CKPT-PHYS-COUNT          PIC 9(9).
+           05  CKPT-CHECKSUM            PIC S9(9).
+           05  FILLER                   PIC X(44).
