@@ -0,0 +1,11 @@
+      ******************************************************************
+      * NUMTRLR - shared trailer-record layout for the number-batch
+      * subsystem built around Life-Universe-Everything. COPY this
+      * into any companion program (validator, reconciliation job,
+      * reporting extract, ...) that writes or reads the independent
+      * end-of-file control-total record so the layout cannot drift
+      * out of sync between the producer and this program.
+      ******************************************************************
+           05  TRLR-COUNT              PIC 9(9).
+           05  TRLR-CHECKSUM           PIC S9(9).
+           05  FILLER                  PIC X(62).
