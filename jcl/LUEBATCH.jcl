@@ -0,0 +1,53 @@
+//LUEBATCH JOB (ACCTNO),'LIFE UNIV EVERYTHING',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the Life-Universe-Everything number-batch load module
+//* as a single unattended step. Allocates the input dataset, the
+//* report and error-log outputs, the parameter card, and the
+//* checkpoint datasets used for restart.
+//*
+//* NUMRPT, NUMERR and NUMCKPT are GDGs (bases PROD.BATCH.NUMBERS.
+//* REPORT/.ERRORS/.CHECKPT, one-time IDCAMS DEFINE GDG, not shown
+//* here) so a fresh generation is cataloged every run instead of
+//* colliding with the prior run's output.
+//*
+//* To restart a failed run, set the RESTART parm card's flag to
+//* 'Y' and point NUMCKIN at the checkpoint generation the failed
+//* run wrote to NUMCKPT, i.e. DSN=PROD.BATCH.NUMBERS.CHECKPT(0).
+//*
+//* The sentinel card below must fall outside the program's valid
+//* data range (0-99) - a sentinel inside that range would match a
+//* legitimate data value and truncate the batch early. LUEVERYT
+//* hard-errors (RC=16) at start-up if this collides with the range.
+//*--------------------------------------------------------------*
+//LUESTEP  EXEC PGM=LUEVERYT
+//STEPLIB  DD   DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//NUMIN    DD   DISP=SHR,DSN=PROD.BATCH.NUMBERS.INPUT
+//NUMPARM  DD   *
+999999999N
+/*
+//NUMRPT   DD   DISP=(NEW,CATLG,DELETE),
+//         DSN=PROD.BATCH.NUMBERS.REPORT(+1),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//NUMERR   DD   DISP=(NEW,CATLG,DELETE),
+//         DSN=PROD.BATCH.NUMBERS.ERRORS(+1),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//NUMCKPT  DD   DISP=(NEW,CATLG,CATLG),
+//         DSN=PROD.BATCH.NUMBERS.CHECKPT(+1),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//* NUMCKIN is DUMMY for a normal run - there is no prior checkpoint
+//* to read. To restart a failed run, set the NUMPARM restart flag to
+//* 'Y' and repoint this DD at the checkpoint generation the failed
+//* run cataloged (DISP=SHR,DSN=PROD.BATCH.NUMBERS.CHECKPT(0)).
+//NUMCKIN  DD   DUMMY
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//* Condition-code checking for this job is handled by the scheduler
+//* against LUESTEP's own return code (RC=16 on a reconciliation or
+//* validation failure, per RECONCILIATION-DA) - no separate checking
+//* step is needed.
